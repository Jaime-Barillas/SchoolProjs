@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    INVCTL.CPY                                                 *
+      *    RECORD LAYOUT FOR THE CTLG38 INVOICE CONTROL FILE.         *
+      *    ONE RECORD PER INVOICE NUMBERING SERIES, KEYED BY          *
+      *    DIVISION/COMPANY CODE, SO EACH DIVISION MAINTAINS ITS OWN  *
+      *    INDEPENDENT COUNTER.                                        *
+      *****************************************************************
+       01  INVCTL-RECORD.
+           05  INVCTL-RECORD-KEY.
+               10  INVCTL-DIVISION-CODE      PIC 9(02).
+           05  INVCTL-NEXT-INVOICE-NUMBER    PIC 9(06).
+           05  INVCTL-RANGE-START            PIC 9(06).
+           05  INVCTL-FISCAL-YEAR            PIC 9(04).
