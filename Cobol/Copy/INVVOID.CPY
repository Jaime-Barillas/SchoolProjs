@@ -0,0 +1,17 @@
+      *****************************************************************
+      *    INVVOID.CPY                                                *
+      *    RECORD LAYOUT FOR THE INVVOID38 VOID-INVOICE-NUMBER LOG.   *
+      *    ONE RECORD IS APPENDED EACH TIME VOIDING38 VOIDS AN         *
+      *    INVOICE NUMBER, SO A NUMBER BURNED BY AN ABENDED OR         *
+      *    BACKED-OUT TRANSACTION SHOWS UP AS AN EXPLAINED GAP RATHER  *
+      *    THAN A MYSTERY DURING RECONCILIATION.                       *
+      *****************************************************************
+       01  INVVOID-RECORD.
+           05  INVVOID-DIVISION-CODE      PIC 9(02).
+           05  INVVOID-FISCAL-YEAR        PIC 9(04).
+           05  INVVOID-INVOICE-NUMBER     PIC 9(06).
+           05  INVVOID-REASON-CODE        PIC X(04).
+           05  INVVOID-REASON-TEXT        PIC X(40).
+           05  INVVOID-EIBDATE            PIC S9(7) COMP-3.
+           05  INVVOID-EIBTIME            PIC S9(7) COMP-3.
+           05  INVVOID-OPERATOR-ID        PIC X(08).
