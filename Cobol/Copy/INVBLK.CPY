@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    INVBLK.CPY                                                 *
+      *    DFHCOMMAREA LAYOUT FOR BLKING38, THE BLOCK-RESERVATION      *
+      *    VARIANT OF GETING38 USED BY MONTH-END BATCH BILLING TO      *
+      *    RESERVE A CONTIGUOUS RANGE OF INVOICE NUMBERS IN ONE CALL.  *
+      *****************************************************************
+       01  INVBLK-AREA.
+           05  INVBLK-DIVISION-CODE       PIC 9(02).
+           05  INVBLK-QUANTITY            PIC 9(06).
+           05  INVBLK-RANGE-START         PIC 9(06).
+           05  INVBLK-RANGE-END           PIC 9(06).
+           05  INVBLK-STATUS              PIC XX.
+               88  INVBLK-SUCCESS         VALUE '00'.
+               88  INVBLK-NOTFND          VALUE '04'.
+               88  INVBLK-BUSY            VALUE '08'.
+               88  INVBLK-OPEN-FAILED     VALUE '12'.
+               88  INVBLK-BAD-QUANTITY    VALUE '16'.
+               88  INVBLK-OVERFLOW        VALUE '20'.
