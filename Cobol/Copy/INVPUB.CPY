@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    INVPUB.CPY                                                 *
+      *    RECORD LAYOUT WRITTEN TO THE INVPUB TD QUEUE EACH TIME      *
+      *    GETING38 ISSUES AN INVOICE NUMBER, FOR DOWNSTREAM SYSTEM    *
+      *    INTEGRATION (E.G. THE WEB BILLING PORTAL).                  *
+      *****************************************************************
+       01  INVPUB-RECORD.
+           05  INVPUB-DIVISION-CODE       PIC 9(02).
+           05  INVPUB-INVOICE-NUMBER      PIC 9(06).
+           05  INVPUB-EIBDATE             PIC S9(7) COMP-3.
+           05  INVPUB-EIBTIME             PIC S9(7) COMP-3.
