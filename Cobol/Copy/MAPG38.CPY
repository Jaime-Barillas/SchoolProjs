@@ -0,0 +1,67 @@
+      *****************************************************************
+      *    MAPG38.CPY                                                *
+      *    SYMBOLIC MAP FOR MAP MAPG38 (MAPSET MAPG38S), GENERATED    *
+      *    FROM Cobol/A4/MAPG38.bms. USED BY CTLING38 TO INQUIRE AND  *
+      *    CORRECT THE CTLG38 CONTROL RECORD.                         *
+      *****************************************************************
+       01  MAPG38I.
+           05  FILLER                PIC X(12).
+           05  DIVCDL                PIC S9(4) COMP.
+           05  DIVCDF                PIC X.
+           05  FILLER REDEFINES DIVCDF.
+               10  DIVCDA            PIC X.
+           05  DIVCDI                PIC X(2).
+           05  ACTNL                 PIC S9(4) COMP.
+           05  ACTNF                 PIC X.
+           05  FILLER REDEFINES ACTNF.
+               10  ACTNA             PIC X.
+           05  ACTNI                 PIC X(1).
+           05  NXTNOL                PIC S9(4) COMP.
+           05  NXTNOF                PIC X.
+           05  FILLER REDEFINES NXTNOF.
+               10  NXTNOA            PIC X.
+           05  NXTNOI                PIC X(6).
+           05  RNGSTL                PIC S9(4) COMP.
+           05  RNGSTF                PIC X.
+           05  FILLER REDEFINES RNGSTF.
+               10  RNGSTA            PIC X.
+           05  RNGSTI                PIC X(6).
+           05  FSCYRL                PIC S9(4) COMP.
+           05  FSCYRF                PIC X.
+           05  FILLER REDEFINES FSCYRF.
+               10  FSCYRA            PIC X.
+           05  FSCYRI                PIC X(4).
+           05  OPIDL                 PIC S9(4) COMP.
+           05  OPIDF                 PIC X.
+           05  FILLER REDEFINES OPIDF.
+               10  OPIDA             PIC X.
+           05  OPIDI                 PIC X(8).
+           05  RSNTXTL               PIC S9(4) COMP.
+           05  RSNTXTF               PIC X.
+           05  FILLER REDEFINES RSNTXTF.
+               10  RSNTXTA           PIC X.
+           05  RSNTXTI               PIC X(40).
+           05  MSGL                  PIC S9(4) COMP.
+           05  MSGF                  PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA              PIC X.
+           05  MSGI                  PIC X(79).
+      *
+       01  MAPG38O REDEFINES MAPG38I.
+           05  FILLER                PIC X(12).
+           05  FILLER                PIC X(3).
+           05  DIVCDO                PIC X(2).
+           05  FILLER                PIC X(3).
+           05  ACTNO                 PIC X(1).
+           05  FILLER                PIC X(3).
+           05  NXTNOO                PIC X(6).
+           05  FILLER                PIC X(3).
+           05  RNGSTO                PIC X(6).
+           05  FILLER                PIC X(3).
+           05  FSCYRO                PIC X(4).
+           05  FILLER                PIC X(3).
+           05  OPIDO                 PIC X(8).
+           05  FILLER                PIC X(3).
+           05  RSNTXTO               PIC X(40).
+           05  FILLER                PIC X(3).
+           05  MSGO                  PIC X(79).
