@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    INVCKPT.CPY                                                *
+      *    RECORD LAYOUT FOR THE INVCKPT38 NIGHTLY CHECKPOINT FILE.   *
+      *    ONE RECORD PER DIVISION, SNAPSHOTTING THE CTLG38 CONTROL   *
+      *    RECORD AS OF THE NIGHTLY BACKUP RUN.                        *
+      *****************************************************************
+       01  INVCKPT-RECORD.
+           05  INVCKPT-KEY.
+               10  INVCKPT-DIVISION-CODE     PIC 9(02).
+           05  INVCKPT-NEXT-INVOICE-NUMBER   PIC 9(06).
+           05  INVCKPT-RANGE-START           PIC 9(06).
+           05  INVCKPT-FISCAL-YEAR           PIC 9(04).
+           05  INVCKPT-RUN-DATE              PIC 9(08).
