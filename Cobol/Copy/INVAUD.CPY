@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    INVAUD.CPY                                                 *
+      *    RECORD LAYOUT FOR THE INVAUD38 INVOICE NUMBER ISSUANCE     *
+      *    AUDIT LOG.  ONE RECORD IS APPENDED EACH TIME GETING38       *
+      *    HANDS OUT AN INVOICE NUMBER.                                *
+      *****************************************************************
+       01  INVAUD-RECORD.
+           05  INVAUD-DIVISION-CODE       PIC 9(02).
+           05  INVAUD-FISCAL-YEAR         PIC 9(04).
+           05  INVAUD-INVOICE-NUMBER      PIC 9(06).
+           05  INVAUD-BLOCK-END-NUMBER    PIC 9(06).
+           05  INVAUD-EIBDATE             PIC S9(7) COMP-3.
+           05  INVAUD-EIBTIME             PIC S9(7) COMP-3.
+           05  INVAUD-TERMINAL-ID         PIC X(04).
+           05  INVAUD-ACTION-CODE         PIC X(03).
+               88  INVAUD-ACTION-ISSUED   VALUE 'ISS'.
+               88  INVAUD-ACTION-CORRECTED VALUE 'COR'.
+               88  INVAUD-ACTION-ROLLOVER VALUE 'YER'.
+           05  INVAUD-OPERATOR-ID         PIC X(08).
+           05  INVAUD-REASON-TEXT         PIC X(40).
