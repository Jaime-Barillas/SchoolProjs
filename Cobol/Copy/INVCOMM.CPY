@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    INVCOMM.CPY                                                *
+      *    DFHCOMMAREA LAYOUT SHARED BY THE GETING38 FAMILY OF        *
+      *    INVOICE NUMBER ISSUANCE TRANSACTIONS.                       *
+      *****************************************************************
+       01  INVCOMM-AREA.
+           05  INVCOMM-DIVISION-CODE      PIC 9(02).
+           05  INVCOMM-INVOICE-NUMBER     PIC 9(06).
+           05  INVCOMM-STATUS             PIC XX.
+               88  INVCOMM-SUCCESS        VALUE '00'.
+               88  INVCOMM-NOTFND         VALUE '04'.
+               88  INVCOMM-BUSY           VALUE '08'.
+               88  INVCOMM-OPEN-FAILED    VALUE '12'.
+               88  INVCOMM-QUEUE-FAILED   VALUE '16'.
