@@ -0,0 +1,14 @@
+      *****************************************************************
+      *    INVHIST.CPY                                                *
+      *    RECORD LAYOUT FOR THE INVHIST38 PRIOR-YEAR INVOICE NUMBER  *
+      *    RANGE ARCHIVE. ONE RECORD IS WRITTEN PER DIVISION EACH     *
+      *    TIME THE YEAR-END ROLLOVER RUNS, PRESERVING WHERE LAST      *
+      *    YEAR'S RANGE STARTED AND ENDED.                             *
+      *****************************************************************
+       01  INVHIST-RECORD.
+           05  INVHIST-KEY.
+               10  INVHIST-DIVISION-CODE     PIC 9(02).
+               10  INVHIST-FISCAL-YEAR       PIC 9(04).
+           05  INVHIST-RANGE-START           PIC 9(06).
+           05  INVHIST-RANGE-END             PIC 9(06).
+           05  INVHIST-ARCHIVE-DATE          PIC 9(08).
