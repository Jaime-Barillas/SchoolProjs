@@ -0,0 +1,18 @@
+      *****************************************************************
+      *    INVMAST.CPY                                                *
+      *    RECORD LAYOUT FOR THE INVMST38 INVOICE MASTER FILE.        *
+      *    ONE HEADER RECORD IS WRITTEN PER INVOICE NUMBER ISSUED,     *
+      *    KEYED BY DIVISION/INVOICE NUMBER, SO DOWNSTREAM BILLING     *
+      *    AND AR PROGRAMS HAVE A CANONICAL PLACE TO LOOK UP WHETHER   *
+      *    A NUMBER EXISTS AND WHAT ITS CURRENT STATUS IS.             *
+      *****************************************************************
+       01  INVMAST-RECORD.
+           05  INVMAST-KEY.
+               10  INVMAST-DIVISION-CODE     PIC 9(02).
+               10  INVMAST-INVOICE-NUMBER    PIC 9(06).
+           05  INVMAST-ISSUE-DATE            PIC S9(7) COMP-3.
+           05  INVMAST-ISSUE-TIME            PIC S9(7) COMP-3.
+           05  INVMAST-STATUS                PIC X(01).
+               88  INVMAST-OPEN              VALUE 'O'.
+               88  INVMAST-VOIDED            VALUE 'V'.
+               88  INVMAST-CLOSED            VALUE 'C'.
