@@ -0,0 +1,7 @@
+      *****************************************************************
+      *    INVSCR.CPY                                                 *
+      *    DFHCOMMAREA LAYOUT CARRIED ACROSS PSEUDO-CONVERSATIONAL    *
+      *    TURNS OF CTLING38, THE CTLG38 MAINTENANCE/INQUIRY SCREEN.   *
+      *****************************************************************
+       01  INVSCR-AREA.
+           05  INVSCR-DIVISION-CODE       PIC 9(02).
