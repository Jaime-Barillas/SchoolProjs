@@ -0,0 +1,16 @@
+      *****************************************************************
+      *    INVVOCOM.CPY                                               *
+      *    DFHCOMMAREA LAYOUT FOR VOIDING38, THE VOID-INVOICE-NUMBER   *
+      *    SERVICE TRANSACTION.                                        *
+      *****************************************************************
+       01  INVVOCOM-AREA.
+           05  INVVOCOM-DIVISION-CODE     PIC 9(02).
+           05  INVVOCOM-INVOICE-NUMBER    PIC 9(06).
+           05  INVVOCOM-REASON-CODE       PIC X(04).
+           05  INVVOCOM-REASON-TEXT       PIC X(40).
+           05  INVVOCOM-OPERATOR-ID       PIC X(08).
+           05  INVVOCOM-STATUS            PIC XX.
+               88  INVVOCOM-SUCCESS       VALUE '00'.
+               88  INVVOCOM-NOTFND        VALUE '04'.
+               88  INVVOCOM-ALREADY-VOID  VALUE '08'.
+               88  INVVOCOM-OPEN-FAILED   VALUE '12'.
