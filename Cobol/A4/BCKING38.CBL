@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  BCKING38.
+      *
+      *****************************************************************
+      *    NIGHTLY BACKUP/CHECKPOINT OF CTLG38.                       *
+      *    BROWSES CTLG38 AND WRITES ONE INVCKPT38 SNAPSHOT RECORD     *
+      *    PER DIVISION, THEN COPIES THE CURRENT INVAUD38 AUDIT LOG    *
+      *    AND INVVOID38 VOID LOG TO DATED BACKUP FILES SO RCVING38    *
+      *    HAS A CONSISTENT RESTART POINT IF CTLG38 IS DAMAGED BEFORE  *
+      *    THE NEXT CHECKPOINT RUN.                                    *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT INVCTL-FILE   ASSIGN TO CTLG38
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INVCTL-RECORD-KEY.
+      *
+           SELECT INVCKPT-FILE  ASSIGN TO INVCKPT38
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT INVAUD-FILE   ASSIGN TO INVAUD38
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT INVAUD-BACKUP ASSIGN TO INVAUDBK
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT INVVOID-FILE  ASSIGN TO INVVOID38
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT INVVOID-BACKUP ASSIGN TO INVVOIDBK
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT BACKUP-RPT    ASSIGN TO BCKRPT38
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  INVCTL-FILE.
+      *
+       COPY INVCTL.
+      *
+       FD  INVCKPT-FILE.
+      *
+       COPY INVCKPT.
+      *
+       FD  INVAUD-FILE.
+      *
+       COPY INVAUD.
+      *
+       FD  INVAUD-BACKUP.
+      *
+       COPY INVAUD REPLACING INVAUD-RECORD BY INVAUD-BACKUP-RECORD.
+      *
+       FD  INVVOID-FILE.
+      *
+       COPY INVVOID.
+      *
+       FD  INVVOID-BACKUP.
+      *
+       COPY INVVOID REPLACING INVVOID-RECORD BY INVVOID-BACKUP-RECORD.
+      *
+       FD  BACKUP-RPT.
+      *
+       01  BACKUP-RPT-LINE            PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-EOF-SWITCH              PIC X     VALUE 'N'.
+           88  WS-EOF                 VALUE 'Y'.
+      *
+       01  WS-CURRENT-DATE            PIC 9(08).
+       01  WS-DIVISION-COUNT          PIC 9(04) VALUE ZERO.
+       01  WS-AUDIT-COUNT             PIC 9(06) VALUE ZERO.
+       01  WS-VOID-COUNT              PIC 9(06) VALUE ZERO.
+      *
+       01  WS-RPT-LINE.
+           05  FILLER                 PIC X(10) VALUE SPACES.
+           05  WS-RPT-TEXT            PIC X(70) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-CONTROL.
+      *
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE.
+      *
+           OPEN OUTPUT BACKUP-RPT.
+           MOVE SPACES TO WS-RPT-TEXT.
+           MOVE 'CTLG38 NIGHTLY BACKUP/CHECKPOINT REPORT'
+               TO WS-RPT-TEXT.
+           WRITE BACKUP-RPT-LINE FROM WS-RPT-LINE.
+      *
+           PERFORM 1000-SNAPSHOT-CTLG38.
+           PERFORM 2000-BACKUP-AUDIT-LOG.
+           PERFORM 3000-BACKUP-VOID-LOG.
+      *
+           MOVE SPACES TO WS-RPT-TEXT.
+           STRING 'DIVISIONS CHECKPOINTED: ' WS-DIVISION-COUNT
+                  DELIMITED BY SIZE INTO WS-RPT-TEXT.
+           WRITE BACKUP-RPT-LINE FROM WS-RPT-LINE.
+           MOVE SPACES TO WS-RPT-TEXT.
+           STRING 'AUDIT RECORDS BACKED UP: ' WS-AUDIT-COUNT
+                  DELIMITED BY SIZE INTO WS-RPT-TEXT.
+           WRITE BACKUP-RPT-LINE FROM WS-RPT-LINE.
+           MOVE SPACES TO WS-RPT-TEXT.
+           STRING 'VOID RECORDS BACKED UP: ' WS-VOID-COUNT
+                  DELIMITED BY SIZE INTO WS-RPT-TEXT.
+           WRITE BACKUP-RPT-LINE FROM WS-RPT-LINE.
+           CLOSE BACKUP-RPT.
+      *
+           STOP RUN.
+      *
+       1000-SNAPSHOT-CTLG38.
+      *
+           OPEN INPUT  INVCTL-FILE.
+           OPEN OUTPUT INVCKPT-FILE.
+      *
+           MOVE LOW-VALUES TO INVCTL-RECORD-KEY.
+           START INVCTL-FILE KEY IS NOT LESS THAN INVCTL-RECORD-KEY
+               INVALID KEY SET WS-EOF TO TRUE
+           END-START.
+      *
+           IF NOT WS-EOF
+               READ INVCTL-FILE NEXT RECORD
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-IF.
+      *
+           PERFORM UNTIL WS-EOF
+               MOVE INVCTL-DIVISION-CODE     TO INVCKPT-DIVISION-CODE
+               MOVE INVCTL-NEXT-INVOICE-NUMBER
+                    TO INVCKPT-NEXT-INVOICE-NUMBER
+               MOVE INVCTL-RANGE-START       TO INVCKPT-RANGE-START
+               MOVE INVCTL-FISCAL-YEAR       TO INVCKPT-FISCAL-YEAR
+               MOVE WS-CURRENT-DATE          TO INVCKPT-RUN-DATE
+               WRITE INVCKPT-RECORD
+               ADD 1 TO WS-DIVISION-COUNT
+               READ INVCTL-FILE NEXT RECORD
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+      *
+           CLOSE INVCTL-FILE.
+           CLOSE INVCKPT-FILE.
+      *
+       2000-BACKUP-AUDIT-LOG.
+      *
+           MOVE 'N' TO WS-EOF-SWITCH.
+           OPEN INPUT  INVAUD-FILE.
+           OPEN OUTPUT INVAUD-BACKUP.
+      *
+           READ INVAUD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-EOF
+               MOVE INVAUD-RECORD TO INVAUD-BACKUP-RECORD
+               WRITE INVAUD-BACKUP-RECORD
+               ADD 1 TO WS-AUDIT-COUNT
+               READ INVAUD-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+      *
+           CLOSE INVAUD-FILE.
+           CLOSE INVAUD-BACKUP.
+      *
+       3000-BACKUP-VOID-LOG.
+      *
+           MOVE 'N' TO WS-EOF-SWITCH.
+           OPEN INPUT  INVVOID-FILE.
+           OPEN OUTPUT INVVOID-BACKUP.
+      *
+           READ INVVOID-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-EOF
+               MOVE INVVOID-RECORD TO INVVOID-BACKUP-RECORD
+               WRITE INVVOID-BACKUP-RECORD
+               ADD 1 TO WS-VOID-COUNT
+               READ INVVOID-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+      *
+           CLOSE INVVOID-FILE.
+           CLOSE INVVOID-BACKUP.
