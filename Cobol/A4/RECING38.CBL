@@ -0,0 +1,342 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  RECING38.
+      *
+      *****************************************************************
+      *    BATCH RECONCILIATION OF ISSUED INVOICE NUMBERS.            *
+      *    READS THE INVAUD38 AUDIT LOG (A JCL SORT STEP AHEAD OF THIS *
+      *    PROGRAM MUST PRESENT IT IN ASCENDING DIVISION/FISCAL-YEAR/  *
+      *    INVOICE NUMBER SEQUENCE), FLAGS GAPS AND DUPLICATES WITHIN  *
+      *    EACH DIVISION'S SERIES FOR A GIVEN FISCAL YEAR (A YEAR-END  *
+      *    ROLLOVER RESTARTS THE SERIES AT 1, SO GAP/DUP DETECTION IS  *
+      *    SCOPED PER DIVISION *AND* FISCAL YEAR), AND COMPARES THE    *
+      *    HIGHEST NUMBER SEEN FOR EACH DIVISION'S CURRENT FISCAL YEAR *
+      *    AGAINST THAT DIVISION'S CTLG38 HIGH-WATER MARK. CROSS-      *
+      *    REFERENCES THE INVVOID38 VOID LOG (ALSO IN ASCENDING        *
+      *    DIVISION/FISCAL-YEAR/INVOICE NUMBER SEQUENCE, SINCE A       *
+      *    ROLLOVER LETS INVOICE NUMBERS REPEAT ACROSS FISCAL YEARS)   *
+      *    AND ANY INVAUD-ACTION-CORRECTED RECORDS IN THE AUDIT LOG    *
+      *    ITSELF SO A GAP CAUSED BY A VOIDED NUMBER OR A FORWARD      *
+      *    CORRECTION IS REPORTED AS EXPLAINED RATHER THAN             *
+      *    UNEXPLAINED. INVAUD-ACTION-ROLLOVER MARKER RECORDS (WRITTEN *
+      *    BY YREING38) ARE SKIPPED - THEY EXIST ONLY SO RCVING38 CAN  *
+      *    DETECT A FISCAL YEAR BOUNDARY AND CARRY NO ISSUANCE OF      *
+      *    THEIR OWN TO RECONCILE.                                     *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT INVAUD-FILE  ASSIGN TO INVAUD38
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT INVVOID-FILE ASSIGN TO INVVOID38
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT INVCTL-FILE  ASSIGN TO CTLG38
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS INVCTL-RECORD-KEY.
+      *
+           SELECT RECON-RPT    ASSIGN TO RECRPT38
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  INVAUD-FILE.
+      *
+       COPY INVAUD.
+      *
+       FD  INVVOID-FILE.
+      *
+       COPY INVVOID.
+      *
+       FD  INVCTL-FILE.
+      *
+       COPY INVCTL.
+      *
+       FD  RECON-RPT.
+      *
+       01  RECON-RPT-LINE              PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-EOF-SWITCH                PIC X     VALUE 'N'.
+           88  WS-EOF                   VALUE 'Y'.
+      *
+       01  WS-FIRST-RECORD-SWITCH       PIC X     VALUE 'Y'.
+           88  WS-FIRST-RECORD          VALUE 'Y'.
+      *
+       01  WS-INVCTL-STATUS             PIC XX.
+      *
+       01  WS-PREV-DIVISION-CODE        PIC 9(02) VALUE ZERO.
+       01  WS-PREV-FISCAL-YEAR          PIC 9(04) VALUE ZERO.
+       01  WS-PREV-INVOICE-NUMBER       PIC 9(06) VALUE ZERO.
+       01  WS-HIGH-INVOICE-NUMBER       PIC 9(06) VALUE ZERO.
+       01  WS-GAP-COUNT                 PIC 9(06) VALUE ZERO.
+       01  WS-DUP-COUNT                 PIC 9(06) VALUE ZERO.
+       01  WS-MISSING-NUMBER            PIC 9(06).
+       01  WS-FIRST-MISSING-NUMBER      PIC 9(06).
+       01  WS-RECORD-LAST-NUMBER        PIC 9(06).
+       01  WS-EXPLAINED-GAP-COUNT       PIC 9(06) VALUE ZERO.
+      *
+       01  WS-VOID-EOF-SWITCH           PIC X     VALUE 'N'.
+           88  WS-VOID-EOF              VALUE 'Y'.
+      *
+       01  WS-COR-DIVISION-CODE         PIC 9(02) VALUE ZERO.
+       01  WS-COR-FISCAL-YEAR           PIC 9(04) VALUE ZERO.
+       01  WS-COR-RANGE-START           PIC 9(06) VALUE ZERO.
+       01  WS-COR-RANGE-END             PIC 9(06) VALUE ZERO.
+       01  WS-COR-RANGE-SWITCH          PIC X     VALUE 'N'.
+           88  WS-COR-RANGE-VALID       VALUE 'Y'.
+      *
+       01  WS-RPT-LINE.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  WS-RPT-TEXT              PIC X(70) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-CONTROL.
+      *
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-AUDIT-LOG UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+      *
+           OPEN INPUT  INVAUD-FILE.
+           OPEN INPUT  INVVOID-FILE.
+           OPEN OUTPUT RECON-RPT.
+           OPEN INPUT  INVCTL-FILE.
+      *
+           MOVE 'INVOICE NUMBER RECONCILIATION REPORT' TO WS-RPT-TEXT.
+           WRITE RECON-RPT-LINE FROM WS-RPT-LINE.
+           MOVE SPACES TO WS-RPT-TEXT.
+      *
+           READ INVAUD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+           PERFORM 1500-READ-NEXT-VOID.
+      *
+       2000-PROCESS-AUDIT-LOG.
+      *
+           IF INVAUD-ACTION-ROLLOVER
+               CONTINUE
+           ELSE
+               IF INVAUD-ACTION-CORRECTED
+                   PERFORM 2015-PROCESS-CORRECTION-RECORD
+               ELSE
+                   PERFORM 2010-PROCESS-ISSUANCE-RECORD
+               END-IF
+           END-IF.
+      *
+           READ INVAUD-FILE
+               AT END
+                   IF NOT WS-FIRST-RECORD
+                       PERFORM 3000-COMPARE-HIGH-WATER-MARK
+                   END-IF
+                   SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2015-PROCESS-CORRECTION-RECORD.
+      *
+      *    A CORRECTION MOVES INVCTL-NEXT-INVOICE-NUMBER FORWARD, SO
+      *    THE RANGE [INVAUD-INVOICE-NUMBER, INVAUD-BLOCK-END-NUMBER)
+      *    IT JUMPED OVER IS AN EXPLAINED GAP, NOT AN UNEXPLAINED ONE.
+      *
+           MOVE INVAUD-DIVISION-CODE    TO WS-COR-DIVISION-CODE.
+           MOVE INVAUD-FISCAL-YEAR      TO WS-COR-FISCAL-YEAR.
+           MOVE INVAUD-INVOICE-NUMBER   TO WS-COR-RANGE-START.
+           MOVE INVAUD-BLOCK-END-NUMBER TO WS-COR-RANGE-END.
+           MOVE 'Y' TO WS-COR-RANGE-SWITCH.
+      *
+       2010-PROCESS-ISSUANCE-RECORD.
+      *
+           IF INVAUD-BLOCK-END-NUMBER > INVAUD-INVOICE-NUMBER
+               MOVE INVAUD-BLOCK-END-NUMBER TO WS-RECORD-LAST-NUMBER
+           ELSE
+               MOVE INVAUD-INVOICE-NUMBER   TO WS-RECORD-LAST-NUMBER
+           END-IF.
+      *
+           IF WS-FIRST-RECORD
+               MOVE INVAUD-DIVISION-CODE   TO WS-PREV-DIVISION-CODE
+               MOVE INVAUD-FISCAL-YEAR     TO WS-PREV-FISCAL-YEAR
+               MOVE WS-RECORD-LAST-NUMBER  TO WS-PREV-INVOICE-NUMBER
+               MOVE WS-RECORD-LAST-NUMBER  TO WS-HIGH-INVOICE-NUMBER
+               MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+           ELSE
+               IF INVAUD-DIVISION-CODE NOT = WS-PREV-DIVISION-CODE
+                  OR INVAUD-FISCAL-YEAR NOT = WS-PREV-FISCAL-YEAR
+                   PERFORM 3000-COMPARE-HIGH-WATER-MARK
+                   MOVE INVAUD-DIVISION-CODE  TO WS-PREV-DIVISION-CODE
+                   MOVE INVAUD-FISCAL-YEAR    TO WS-PREV-FISCAL-YEAR
+                   MOVE WS-RECORD-LAST-NUMBER TO WS-PREV-INVOICE-NUMBER
+                   MOVE WS-RECORD-LAST-NUMBER TO WS-HIGH-INVOICE-NUMBER
+                   MOVE 'N' TO WS-COR-RANGE-SWITCH
+               ELSE
+                   IF INVAUD-INVOICE-NUMBER = WS-PREV-INVOICE-NUMBER
+                       ADD 1 TO WS-DUP-COUNT
+                       STRING 'DIVISION ' INVAUD-DIVISION-CODE
+                              ' DUPLICATE INVOICE NUMBER: '
+                              INVAUD-INVOICE-NUMBER
+                              DELIMITED BY SIZE INTO WS-RPT-TEXT
+                       WRITE RECON-RPT-LINE FROM WS-RPT-LINE
+                   ELSE
+                       IF INVAUD-INVOICE-NUMBER >
+                          WS-PREV-INVOICE-NUMBER + 1
+                           COMPUTE WS-FIRST-MISSING-NUMBER =
+                               WS-PREV-INVOICE-NUMBER + 1
+                           PERFORM
+                               VARYING WS-MISSING-NUMBER
+                               FROM WS-FIRST-MISSING-NUMBER BY 1
+                               UNTIL WS-MISSING-NUMBER =
+                                     INVAUD-INVOICE-NUMBER
+                               PERFORM 2200-REPORT-GAP-NUMBER
+                           END-PERFORM
+                       END-IF
+                       MOVE WS-RECORD-LAST-NUMBER
+                            TO WS-PREV-INVOICE-NUMBER
+                       IF WS-RECORD-LAST-NUMBER > WS-HIGH-INVOICE-NUMBER
+                           MOVE WS-RECORD-LAST-NUMBER
+                                TO WS-HIGH-INVOICE-NUMBER
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       2200-REPORT-GAP-NUMBER.
+      *
+           PERFORM 2210-ADVANCE-VOID-POINTER.
+      *
+           IF (NOT WS-VOID-EOF)
+              AND INVVOID-DIVISION-CODE = INVAUD-DIVISION-CODE
+              AND INVVOID-FISCAL-YEAR = INVAUD-FISCAL-YEAR
+              AND INVVOID-INVOICE-NUMBER = WS-MISSING-NUMBER
+               ADD 1 TO WS-EXPLAINED-GAP-COUNT
+               STRING 'DIVISION ' INVAUD-DIVISION-CODE
+                      ' EXPLAINED GAP - INVOICE NUMBER '
+                      WS-MISSING-NUMBER ' VOIDED, REASON '
+                      INVVOID-REASON-CODE
+                      DELIMITED BY SIZE INTO WS-RPT-TEXT
+               WRITE RECON-RPT-LINE FROM WS-RPT-LINE
+               PERFORM 1500-READ-NEXT-VOID
+           ELSE
+               IF WS-COR-RANGE-VALID
+                  AND WS-COR-DIVISION-CODE = INVAUD-DIVISION-CODE
+                  AND WS-COR-FISCAL-YEAR = INVAUD-FISCAL-YEAR
+                  AND WS-MISSING-NUMBER NOT < WS-COR-RANGE-START
+                  AND WS-MISSING-NUMBER < WS-COR-RANGE-END
+                   ADD 1 TO WS-EXPLAINED-GAP-COUNT
+                   STRING 'DIVISION ' INVAUD-DIVISION-CODE
+                          ' EXPLAINED GAP - INVOICE NUMBER '
+                          WS-MISSING-NUMBER ' SKIPPED BY CORRECTION'
+                          DELIMITED BY SIZE INTO WS-RPT-TEXT
+                   WRITE RECON-RPT-LINE FROM WS-RPT-LINE
+               ELSE
+                   ADD 1 TO WS-GAP-COUNT
+                   STRING 'DIVISION ' INVAUD-DIVISION-CODE
+                          ' GAP - MISSING INVOICE NUMBER: '
+                          WS-MISSING-NUMBER
+                          DELIMITED BY SIZE INTO WS-RPT-TEXT
+                   WRITE RECON-RPT-LINE FROM WS-RPT-LINE
+               END-IF
+           END-IF.
+      *
+       2210-ADVANCE-VOID-POINTER.
+      *
+           PERFORM UNTIL WS-VOID-EOF
+               OR INVVOID-DIVISION-CODE > INVAUD-DIVISION-CODE
+               OR (INVVOID-DIVISION-CODE = INVAUD-DIVISION-CODE
+                   AND INVVOID-FISCAL-YEAR > INVAUD-FISCAL-YEAR)
+               OR (INVVOID-DIVISION-CODE = INVAUD-DIVISION-CODE
+                   AND INVVOID-FISCAL-YEAR = INVAUD-FISCAL-YEAR
+                   AND INVVOID-INVOICE-NUMBER NOT < WS-MISSING-NUMBER)
+               PERFORM 1500-READ-NEXT-VOID
+           END-PERFORM.
+      *
+       1500-READ-NEXT-VOID.
+      *
+           READ INVVOID-FILE
+               AT END SET WS-VOID-EOF TO TRUE
+           END-READ.
+      *
+       3000-COMPARE-HIGH-WATER-MARK.
+      *
+           MOVE SPACES TO WS-INVCTL-STATUS.
+           MOVE WS-PREV-DIVISION-CODE TO INVCTL-DIVISION-CODE.
+           READ INVCTL-FILE
+               INVALID KEY MOVE '99' TO WS-INVCTL-STATUS
+           END-READ.
+      *
+           MOVE SPACES TO WS-RPT-TEXT.
+           STRING 'DIVISION ' WS-PREV-DIVISION-CODE
+                  ' FISCAL YEAR ' WS-PREV-FISCAL-YEAR
+                  ' HIGHEST AUDITED INVOICE NUMBER: '
+                  WS-HIGH-INVOICE-NUMBER
+                  DELIMITED BY SIZE INTO WS-RPT-TEXT
+           WRITE RECON-RPT-LINE FROM WS-RPT-LINE.
+      *
+           IF WS-INVCTL-STATUS = '99'
+               MOVE SPACES TO WS-RPT-TEXT
+               STRING 'CTLG38 RECORD NOT FOUND FOR DIVISION '
+                      WS-PREV-DIVISION-CODE
+                      DELIMITED BY SIZE INTO WS-RPT-TEXT
+               WRITE RECON-RPT-LINE FROM WS-RPT-LINE
+           ELSE
+               IF INVCTL-FISCAL-YEAR NOT = WS-PREV-FISCAL-YEAR
+                   MOVE SPACES TO WS-RPT-TEXT
+                   STRING 'DIVISION ' WS-PREV-DIVISION-CODE
+                          ' FISCAL YEAR ' WS-PREV-FISCAL-YEAR
+                          ' IS ARCHIVED - NOT COMPARED TO CURRENT '
+                          'CTLG38 RECORD'
+                          DELIMITED BY SIZE INTO WS-RPT-TEXT
+                   WRITE RECON-RPT-LINE FROM WS-RPT-LINE
+               ELSE
+                   MOVE SPACES TO WS-RPT-TEXT
+                   STRING 'DIVISION ' WS-PREV-DIVISION-CODE
+                          ' CURRENT CTLG38 NEXT-INVOICE-NUMBER: '
+                          INVCTL-NEXT-INVOICE-NUMBER
+                          DELIMITED BY SIZE INTO WS-RPT-TEXT
+                   WRITE RECON-RPT-LINE FROM WS-RPT-LINE
+                   IF WS-HIGH-INVOICE-NUMBER
+                      NOT < INVCTL-NEXT-INVOICE-NUMBER
+                       MOVE SPACES TO WS-RPT-TEXT
+                       STRING 'WARNING - DIVISION '
+                              WS-PREV-DIVISION-CODE
+                              ' AUDITED NUMBER AT OR ABOVE CONTROL '
+                              'RECORD HIGH-WATER MARK'
+                              DELIMITED BY SIZE INTO WS-RPT-TEXT
+                       WRITE RECON-RPT-LINE FROM WS-RPT-LINE
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           MOVE SPACES TO WS-RPT-TEXT.
+           STRING 'TOTAL UNEXPLAINED GAPS FOUND SO FAR: ' WS-GAP-COUNT
+                  DELIMITED BY SIZE INTO WS-RPT-TEXT
+           WRITE RECON-RPT-LINE FROM WS-RPT-LINE.
+      *
+           MOVE SPACES TO WS-RPT-TEXT.
+           STRING 'TOTAL DUPLICATES FOUND SO FAR: ' WS-DUP-COUNT
+                  DELIMITED BY SIZE INTO WS-RPT-TEXT
+           WRITE RECON-RPT-LINE FROM WS-RPT-LINE.
+      *
+           MOVE SPACES TO WS-RPT-TEXT.
+           STRING 'TOTAL EXPLAINED (VOIDED) GAPS SO FAR: '
+                  WS-EXPLAINED-GAP-COUNT
+                  DELIMITED BY SIZE INTO WS-RPT-TEXT
+           WRITE RECON-RPT-LINE FROM WS-RPT-LINE.
+      *
+       9000-TERMINATE.
+      *
+           CLOSE INVAUD-FILE.
+           CLOSE INVVOID-FILE.
+           CLOSE INVCTL-FILE.
+           CLOSE RECON-RPT.
