@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  YREING38.
+      *
+      *****************************************************************
+      *    FISCAL YEAR-END INVOICE NUMBER ROLLOVER.                    *
+      *    FOR EVERY DIVISION SERIES ON CTLG38, ARCHIVES THE EXPIRING  *
+      *    RANGE (INVCTL-RANGE-START THROUGH THE LAST NUMBER ISSUED)   *
+      *    TO INVHIST38, THEN RESETS THE COUNTER SO THE NEW FISCAL     *
+      *    YEAR STARTS CLEAN AT INVOICE NUMBER 1.                      *
+      *    THE NEW FISCAL YEAR IS SUPPLIED ON A ONE-RECORD PARAMETER   *
+      *    CARD (PARMCARD).                                            *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT PARM-FILE    ASSIGN TO PARMCARD
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT INVCTL-FILE  ASSIGN TO CTLG38
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS INVCTL-RECORD-KEY.
+      *
+           SELECT INVHIST-FILE ASSIGN TO INVHIST38
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT INVAUD-FILE  ASSIGN TO INVAUD38
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT ROLLOVER-RPT ASSIGN TO YRERPT38
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  PARM-FILE.
+      *
+       01  PARM-CARD.
+           05  PARM-NEW-FISCAL-YEAR        PIC 9(04).
+      *
+       FD  INVCTL-FILE.
+      *
+       COPY INVCTL.
+      *
+       FD  INVHIST-FILE.
+      *
+       COPY INVHIST.
+      *
+       FD  INVAUD-FILE.
+      *
+       COPY INVAUD.
+      *
+       FD  ROLLOVER-RPT.
+      *
+       01  ROLLOVER-RPT-LINE               PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-EOF-SWITCH                   PIC X     VALUE 'N'.
+           88  WS-EOF                      VALUE 'Y'.
+      *
+       01  WS-NEW-FISCAL-YEAR              PIC 9(04).
+       01  WS-CURRENT-DATE                 PIC 9(08).
+      *
+       01  WS-RPT-LINE.
+           05  FILLER                      PIC X(10) VALUE SPACES.
+           05  WS-RPT-TEXT                 PIC X(70) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-CONTROL.
+      *
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-ROLLOVER-DIVISION UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+      *
+           OPEN INPUT  PARM-FILE.
+           READ PARM-FILE
+               AT END MOVE ZERO TO PARM-NEW-FISCAL-YEAR
+           END-READ.
+           MOVE PARM-NEW-FISCAL-YEAR TO WS-NEW-FISCAL-YEAR.
+           CLOSE PARM-FILE.
+      *
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE.
+      *
+           OPEN I-O    INVCTL-FILE.
+           OPEN EXTEND INVHIST-FILE.
+           OPEN EXTEND INVAUD-FILE.
+           OPEN OUTPUT ROLLOVER-RPT.
+      *
+           MOVE SPACES TO WS-RPT-TEXT.
+           MOVE 'FISCAL YEAR-END INVOICE NUMBER ROLLOVER'
+               TO WS-RPT-TEXT.
+           WRITE ROLLOVER-RPT-LINE FROM WS-RPT-LINE.
+      *
+           MOVE LOW-VALUES TO INVCTL-RECORD-KEY.
+           START INVCTL-FILE KEY IS NOT LESS THAN INVCTL-RECORD-KEY
+               INVALID KEY SET WS-EOF TO TRUE
+           END-START.
+      *
+           IF NOT WS-EOF
+               READ INVCTL-FILE NEXT RECORD
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-IF.
+      *
+       2000-ROLLOVER-DIVISION.
+      *
+           IF INVCTL-FISCAL-YEAR >= WS-NEW-FISCAL-YEAR
+               MOVE SPACES TO WS-RPT-TEXT
+               STRING 'DIVISION ' INVCTL-DIVISION-CODE
+                      ' ALREADY AT FY ' INVCTL-FISCAL-YEAR
+                      ' - SKIPPED, ROLLOVER NOT REPEATED'
+                      DELIMITED BY SIZE INTO WS-RPT-TEXT
+               WRITE ROLLOVER-RPT-LINE FROM WS-RPT-LINE
+           ELSE
+               PERFORM 2100-ARCHIVE-AND-RESET-DIVISION
+           END-IF.
+      *
+           READ INVCTL-FILE NEXT RECORD
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+      *
+       2100-ARCHIVE-AND-RESET-DIVISION.
+      *
+           MOVE INVCTL-DIVISION-CODE     TO INVHIST-DIVISION-CODE.
+           MOVE INVCTL-FISCAL-YEAR       TO INVHIST-FISCAL-YEAR.
+           MOVE INVCTL-RANGE-START       TO INVHIST-RANGE-START.
+           COMPUTE INVHIST-RANGE-END =
+               INVCTL-NEXT-INVOICE-NUMBER - 1.
+           MOVE WS-CURRENT-DATE          TO INVHIST-ARCHIVE-DATE.
+           WRITE INVHIST-RECORD.
+      *
+           MOVE SPACES TO WS-RPT-TEXT.
+           STRING 'DIVISION ' INVCTL-DIVISION-CODE
+                  ' FY ' INVCTL-FISCAL-YEAR
+                  ' ARCHIVED RANGE ' INVHIST-RANGE-START
+                  '-' INVHIST-RANGE-END
+                  DELIMITED BY SIZE INTO WS-RPT-TEXT
+           WRITE ROLLOVER-RPT-LINE FROM WS-RPT-LINE.
+      *
+           MOVE WS-NEW-FISCAL-YEAR TO INVCTL-FISCAL-YEAR.
+           MOVE 1                  TO INVCTL-RANGE-START.
+           MOVE 1                  TO INVCTL-NEXT-INVOICE-NUMBER.
+           REWRITE INVCTL-RECORD.
+      *
+      *    APPEND A ROLLOVER MARKER TO THE INVAUD38 AUDIT TRAIL SO
+      *    RCVING38 CAN DETECT THAT THIS DIVISION ROLLED OVER TO A
+      *    NEW FISCAL YEAR EVEN IF NO INVOICE NUMBER HAS BEEN ISSUED
+      *    SINCE - OTHERWISE A DISASTER RECOVERY REBUILD BETWEEN THE
+      *    ROLLOVER AND THE FIRST POST-ROLLOVER ISSUANCE WOULD HAVE
+      *    NO WAY TO KNOW THE OLD FISCAL YEAR'S HIGH NUMBERS NO
+      *    LONGER APPLY.
+      *
+           MOVE INVCTL-DIVISION-CODE      TO INVAUD-DIVISION-CODE.
+           MOVE INVCTL-FISCAL-YEAR        TO INVAUD-FISCAL-YEAR.
+           MOVE INVCTL-RANGE-START        TO INVAUD-INVOICE-NUMBER.
+           MOVE INVCTL-NEXT-INVOICE-NUMBER TO INVAUD-BLOCK-END-NUMBER.
+           MOVE ZERO                      TO INVAUD-EIBDATE.
+           MOVE ZERO                      TO INVAUD-EIBTIME.
+           MOVE SPACES                    TO INVAUD-TERMINAL-ID.
+           SET INVAUD-ACTION-ROLLOVER     TO TRUE.
+           MOVE SPACES                    TO INVAUD-OPERATOR-ID.
+           MOVE 'FISCAL YEAR-END ROLLOVER' TO INVAUD-REASON-TEXT.
+           WRITE INVAUD-RECORD.
+      *
+           MOVE SPACES TO WS-RPT-TEXT.
+           STRING 'DIVISION ' INVCTL-DIVISION-CODE
+                  ' RESET FOR FY ' WS-NEW-FISCAL-YEAR
+                  ' STARTING AT INVOICE NUMBER 1'
+                  DELIMITED BY SIZE INTO WS-RPT-TEXT
+           WRITE ROLLOVER-RPT-LINE FROM WS-RPT-LINE.
+      *
+       9000-TERMINATE.
+      *
+           CLOSE INVCTL-FILE.
+           CLOSE INVHIST-FILE.
+           CLOSE INVAUD-FILE.
+           CLOSE ROLLOVER-RPT.
