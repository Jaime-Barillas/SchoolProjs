@@ -0,0 +1,201 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  VOIDING38.
+      *
+      *****************************************************************
+      *    VOID-INVOICE-NUMBER SERVICE TRANSACTION.                   *
+      *    CALLED WHEN A TRANSACTION THAT OBTAINED AN INVOICE NUMBER   *
+      *    FROM GETING38 ABENDS OR BACKS OUT BEFORE THE NUMBER IS      *
+      *    USED. MARKS THE INVMST38 MASTER RECORD VOIDED AND APPENDS   *
+      *    A REASON-CODED ENTRY TO THE INVVOID38 LOG SO THE NUMBER     *
+      *    SHOWS UP AS AN EXPLAINED GAP DURING RECONCILIATION.         *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 FILE-STATUS-INFO.
+           05 MST-OPEN           PIC X VALUE 'N'.
+           05 MST-OPEN-STATUS    PIC S9(8) COMP.
+           05 MST-ENABLE-STATUS  PIC S9(8) COMP.
+      *
+       01 CTL-FILE-STATUS-INFO.
+           05 CTL-OPEN           PIC X VALUE 'N'.
+           05 CTL-OPEN-STATUS    PIC S9(8) COMP.
+           05 CTL-ENABLE-STATUS  PIC S9(8) COMP.
+      *
+       01 WS-RESP                PIC S9(8) COMP.
+       01 WS-RESP2               PIC S9(8) COMP.
+      *
+       01 WS-MASTER-VOIDED-SWITCH PIC X    VALUE 'N'.
+           88  WS-MASTER-VOIDED  VALUE 'Y'.
+      *
+       COPY INVMAST.
+      *
+       COPY INVCTL.
+      *
+       COPY INVVOID.
+      *
+       LINKAGE SECTION.
+      *
+       COPY INVVOCOM REPLACING INVVOCOM-AREA BY DFHCOMMAREA.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-VOID-INVOICE-NUMBER.
+      *
+           MOVE '00' TO INVVOCOM-STATUS.
+           MOVE INVVOCOM-DIVISION-CODE  TO INVMAST-DIVISION-CODE.
+           MOVE INVVOCOM-INVOICE-NUMBER TO INVMAST-INVOICE-NUMBER.
+      *
+           EXEC CICS
+               INQUIRE FILE('INVMST38')
+                   OPENSTATUS(MST-OPEN-STATUS)
+                   ENABLESTATUS(MST-ENABLE-STATUS)
+                   RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '12' TO INVVOCOM-STATUS
+           ELSE
+               IF MST-OPEN-STATUS = DFHVALUE(CLOSED)
+                   EXEC CICS
+                       SET FILE('INVMST38') OPEN
+                           RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       MOVE 'Y' TO MST-OPEN
+                   ELSE
+                       MOVE '12' TO INVVOCOM-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           IF INVVOCOM-SUCCESS
+               EXEC CICS
+                   READ FILE('INVMST38')
+                        INTO(INVMAST-RECORD)
+                        RIDFLD(INVMAST-KEY)
+                        UPDATE
+                        RESP(WS-RESP)
+               END-EXEC
+               EVALUATE WS-RESP
+                   WHEN DFHRESP(NORMAL)
+                       IF INVMAST-VOIDED
+                           MOVE '08' TO INVVOCOM-STATUS
+                       ELSE
+                           SET INVMAST-VOIDED TO TRUE
+                           EXEC CICS
+                               REWRITE FILE('INVMST38')
+                                       FROM(INVMAST-RECORD)
+                                       RESP(WS-RESP)
+                           END-EXEC
+                           IF WS-RESP NOT = DFHRESP(NORMAL)
+                               MOVE '12' TO INVVOCOM-STATUS
+                           ELSE
+                               MOVE 'Y' TO WS-MASTER-VOIDED-SWITCH
+                           END-IF
+                       END-IF
+                   WHEN DFHRESP(NOTFND)
+                       MOVE '04' TO INVVOCOM-STATUS
+                   WHEN OTHER
+                       MOVE '12' TO INVVOCOM-STATUS
+               END-EVALUATE
+           END-IF.
+      *
+           IF INVVOCOM-SUCCESS
+               PERFORM 0050-READ-CONTROL-FISCAL-YEAR
+           END-IF.
+      *
+           IF INVVOCOM-SUCCESS
+               PERFORM 0100-WRITE-VOID-LOG
+           END-IF.
+      *
+           IF WS-MASTER-VOIDED AND NOT INVVOCOM-SUCCESS
+               EXEC CICS
+                   SYNCPOINT ROLLBACK
+               END-EXEC
+           END-IF.
+      *
+           IF MST-OPEN = 'Y'
+               EXEC CICS
+                   SET FILE('INVMST38') CLOSED
+               END-EXEC
+               MOVE 'N' TO MST-OPEN
+           END-IF.
+      *
+           IF CTL-OPEN = 'Y'
+               EXEC CICS
+                   SET FILE('CTLG38') CLOSED
+               END-EXEC
+               MOVE 'N' TO CTL-OPEN
+           END-IF.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      *
+       0050-READ-CONTROL-FISCAL-YEAR.
+      *
+      *    STAMPS THE VOID LOG ENTRY WITH THE DIVISION'S CURRENT
+      *    FISCAL YEAR (FROM CTLG38) SO RECING38 CAN TELL APART VOIDS
+      *    FROM DIFFERENT FISCAL YEARS THAT REUSE THE SAME INVOICE
+      *    NUMBER RANGE AFTER A ROLLOVER.
+      *
+           MOVE INVVOCOM-DIVISION-CODE TO INVCTL-DIVISION-CODE.
+      *
+           EXEC CICS
+               INQUIRE FILE('CTLG38')
+                   OPENSTATUS(CTL-OPEN-STATUS)
+                   ENABLESTATUS(CTL-ENABLE-STATUS)
+                   RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '12' TO INVVOCOM-STATUS
+           ELSE
+               IF CTL-OPEN-STATUS = DFHVALUE(CLOSED)
+                   EXEC CICS
+                       SET FILE('CTLG38') OPEN
+                           RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       MOVE 'Y' TO CTL-OPEN
+                   ELSE
+                       MOVE '12' TO INVVOCOM-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           IF INVVOCOM-SUCCESS
+               EXEC CICS
+                   READ FILE('CTLG38')
+                        INTO(INVCTL-RECORD)
+                        RIDFLD(INVCTL-RECORD-KEY)
+                        RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE '12' TO INVVOCOM-STATUS
+               END-IF
+           END-IF.
+      *
+       0100-WRITE-VOID-LOG.
+      *
+           MOVE INVVOCOM-DIVISION-CODE  TO INVVOID-DIVISION-CODE.
+           MOVE INVCTL-FISCAL-YEAR      TO INVVOID-FISCAL-YEAR.
+           MOVE INVVOCOM-INVOICE-NUMBER TO INVVOID-INVOICE-NUMBER.
+           MOVE INVVOCOM-REASON-CODE    TO INVVOID-REASON-CODE.
+           MOVE INVVOCOM-REASON-TEXT    TO INVVOID-REASON-TEXT.
+           MOVE INVVOCOM-OPERATOR-ID    TO INVVOID-OPERATOR-ID.
+           MOVE EIBDATE                 TO INVVOID-EIBDATE.
+           MOVE EIBTIME                 TO INVVOID-EIBTIME.
+      *
+           EXEC CICS
+               WRITE FILE('INVVOID38')
+                     FROM(INVVOID-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '12' TO INVVOCOM-STATUS
+           END-IF.
