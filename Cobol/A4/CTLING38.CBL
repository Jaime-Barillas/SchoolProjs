@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  CTLING38.
+      *
+      *****************************************************************
+      *    ONLINE MAINTENANCE/INQUIRY TRANSACTION FOR CTLG38.         *
+      *    BMS-MAPPED (MAPSET MAPG38S, MAP MAPG38, SEE MAPG38.bms)     *
+      *    PSEUDO-CONVERSATIONAL SCREEN THAT LETS AN OPERATOR INQUIRE  *
+      *    ON A DIVISION'S CTLG38 CONTROL RECORD OR CORRECT ITS        *
+      *    INVCTL-NEXT-INVOICE-NUMBER. EVERY CORRECTION IS LOGGED TO   *
+      *    THE INVAUD38 AUDIT TRAIL WITH THE OPERATOR ID AND REASON    *
+      *    ENTERED ON THE SCREEN.                                      *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 FILE-STATUS-INFO.
+           05 CTL-OPEN           PIC X VALUE 'N'.
+           05 CTL-OPEN-STATUS    PIC S9(8) COMP.
+           05 CTL-ENABLE-STATUS  PIC S9(8) COMP.
+      *
+       01 WS-RESP                PIC S9(8) COMP.
+       01 WS-RESP2               PIC S9(8) COMP.
+      *
+       01 WS-READ-SWITCH         PIC X     VALUE 'N'.
+           88  WS-READ-OK        VALUE 'Y'.
+       01 WS-RETRY-COUNT         PIC 9(02) VALUE ZERO.
+       01 WS-MAX-RETRIES         PIC 9(02) VALUE 3.
+      *
+       01 WS-REQUEST-STATUS      PIC XX    VALUE '00'.
+           88  WS-REQUEST-OK     VALUE '00'.
+      *
+       01 WS-OLD-NEXT-INVOICE-NUMBER PIC 9(06).
+       01 WS-NEW-NEXT-INVOICE-NUMBER PIC 9(06).
+      *
+       COPY INVSCR
+           REPLACING INVSCR-AREA          BY WS-INITIAL-COMMAREA
+                     INVSCR-DIVISION-CODE BY WS-INITIAL-DIVISION-CODE.
+      *
+       COPY MAPG38.
+      *
+       COPY INVCTL.
+      *
+       COPY INVAUD.
+      *
+       COPY DFHAID.
+      *
+       LINKAGE SECTION.
+      *
+       COPY INVSCR REPLACING INVSCR-AREA BY DFHCOMMAREA.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAINTAIN-CONTROL.
+      *
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+               MOVE ZERO TO WS-INITIAL-DIVISION-CODE
+               EXEC CICS
+                   RETURN TRANSID('CTLG')
+                          COMMAREA(WS-INITIAL-COMMAREA)
+                          LENGTH(LENGTH OF WS-INITIAL-COMMAREA)
+               END-EXEC
+           ELSE
+               IF EIBAID = DFHPF3
+                   PERFORM 9000-SEND-GOODBYE
+                   EXEC CICS
+                       RETURN
+                   END-EXEC
+               ELSE
+                   PERFORM 2000-RECEIVE-AND-PROCESS
+                   EXEC CICS
+                       RETURN TRANSID('CTLG')
+                              COMMAREA(DFHCOMMAREA)
+                   END-EXEC
+               END-IF
+           END-IF.
+      *
+       1000-SEND-INITIAL-MAP.
+      *
+           MOVE LOW-VALUES TO MAPG38O.
+           MOVE SPACES     TO MSGO.
+           EXEC CICS
+               SEND MAP('MAPG38')
+                    MAPSET('MAPG38S')
+                    FROM(MAPG38O)
+                    ERASE
+           END-EXEC.
+      *
+       2000-RECEIVE-AND-PROCESS.
+      *
+           MOVE '00' TO WS-REQUEST-STATUS.
+      *
+           EXEC CICS
+               RECEIVE MAP('MAPG38')
+                       MAPSET('MAPG38S')
+                       INTO(MAPG38I)
+                       RESP(WS-RESP)
+           END-EXEC.
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '12' TO WS-REQUEST-STATUS
+           ELSE
+               IF DIVCDI = SPACES OR DIVCDI = LOW-VALUES
+                   MOVE INVSCR-DIVISION-CODE TO DIVCDI
+               END-IF
+               PERFORM 2100-VALIDATE-DIVISION
+           END-IF.
+      *
+           IF WS-REQUEST-OK
+               EVALUATE ACTNI
+                   WHEN 'I'
+                       PERFORM 2200-PROCESS-INQUIRE
+                   WHEN 'C'
+                       PERFORM 2300-PROCESS-CORRECT
+                   WHEN OTHER
+                       MOVE '16' TO WS-REQUEST-STATUS
+               END-EVALUATE
+           END-IF.
+      *
+           PERFORM 4000-SEND-MAP-REFRESH.
+      *
+       2100-VALIDATE-DIVISION.
+      *
+           IF DIVCDI = SPACES OR DIVCDI = LOW-VALUES
+               MOVE '20' TO WS-REQUEST-STATUS
+           ELSE
+               MOVE DIVCDI TO INVCTL-DIVISION-CODE
+               MOVE DIVCDI TO INVSCR-DIVISION-CODE
+           END-IF.
+      *
+           IF WS-REQUEST-OK
+               EXEC CICS
+                   INQUIRE FILE('CTLG38')
+                       OPENSTATUS(CTL-OPEN-STATUS)
+                       ENABLESTATUS(CTL-ENABLE-STATUS)
+                       RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE '12' TO WS-REQUEST-STATUS
+               ELSE
+                   IF CTL-OPEN-STATUS = DFHVALUE(CLOSED)
+                       EXEC CICS
+                           SET FILE('CTLG38') OPEN
+                               RESP(WS-RESP)
+                       END-EXEC
+                       IF WS-RESP = DFHRESP(NORMAL)
+                           MOVE 'Y' TO CTL-OPEN
+                       ELSE
+                           MOVE '12' TO WS-REQUEST-STATUS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       2200-PROCESS-INQUIRE.
+      *
+           EXEC CICS
+               READ FILE('CTLG38')
+                    INTO(INVCTL-RECORD)
+                    RIDFLD(INVCTL-RECORD-KEY)
+                    RESP(WS-RESP)
+           END-EXEC.
+      *
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE INVCTL-NEXT-INVOICE-NUMBER TO NXTNOO
+                   MOVE INVCTL-RANGE-START         TO RNGSTO
+                   MOVE INVCTL-FISCAL-YEAR         TO FSCYRO
+               WHEN DFHRESP(NOTFND)
+                   MOVE '04' TO WS-REQUEST-STATUS
+               WHEN OTHER
+                   MOVE '12' TO WS-REQUEST-STATUS
+           END-EVALUATE.
+      *
+       2300-PROCESS-CORRECT.
+      *
+           IF NXTNOI = SPACES OR NXTNOI = LOW-VALUES
+               MOVE '36' TO WS-REQUEST-STATUS
+           END-IF.
+           IF WS-REQUEST-OK AND NXTNOI NOT NUMERIC
+               MOVE '40' TO WS-REQUEST-STATUS
+           END-IF.
+           IF WS-REQUEST-OK
+               IF OPIDI = SPACES OR OPIDI = LOW-VALUES
+                   MOVE '24' TO WS-REQUEST-STATUS
+               END-IF
+           END-IF.
+           IF WS-REQUEST-OK
+               IF RSNTXTI = SPACES OR RSNTXTI = LOW-VALUES
+                   MOVE '28' TO WS-REQUEST-STATUS
+               END-IF
+           END-IF.
+      *
+           IF WS-REQUEST-OK
+               PERFORM 2310-READ-UPDATE-WITH-RETRY
+           END-IF.
+      *
+           IF WS-REQUEST-OK
+               MOVE NXTNOI TO WS-NEW-NEXT-INVOICE-NUMBER
+               IF WS-NEW-NEXT-INVOICE-NUMBER
+                  < INVCTL-NEXT-INVOICE-NUMBER
+                   MOVE '32' TO WS-REQUEST-STATUS
+               END-IF
+           END-IF.
+      *
+           IF WS-REQUEST-OK
+               MOVE INVCTL-NEXT-INVOICE-NUMBER
+                    TO WS-OLD-NEXT-INVOICE-NUMBER
+               MOVE WS-NEW-NEXT-INVOICE-NUMBER
+                    TO INVCTL-NEXT-INVOICE-NUMBER
+               EXEC CICS
+                   REWRITE FILE('CTLG38')
+                           FROM(INVCTL-RECORD)
+                           RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE '12' TO WS-REQUEST-STATUS
+               ELSE
+                   PERFORM 3000-WRITE-CORRECTION-AUDIT-LOG
+                   IF WS-REQUEST-OK
+                       MOVE INVCTL-NEXT-INVOICE-NUMBER TO NXTNOO
+                       MOVE INVCTL-RANGE-START         TO RNGSTO
+                       MOVE INVCTL-FISCAL-YEAR         TO FSCYRO
+                   ELSE
+      *
+      *    CTLG38 ALREADY REWRITTEN WITH THE CORRECTED NEXT NUMBER
+      *    BEFORE THE AUDIT LOG WRITE FAILED. BACK OUT SO THE
+      *    CORRECTION IS NOT COMMITTED WITHOUT A MATCHING AUDIT
+      *    ENTRY EXPLAINING WHO MADE IT AND WHY.
+      *
+                       EXEC CICS
+                           SYNCPOINT ROLLBACK
+                       END-EXEC
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       2310-READ-UPDATE-WITH-RETRY.
+      *
+           MOVE ZERO TO WS-RETRY-COUNT.
+           MOVE 'N'  TO WS-READ-SWITCH.
+      *
+           PERFORM UNTIL WS-READ-OK OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               EXEC CICS
+                   READ FILE('CTLG38')
+                        INTO(INVCTL-RECORD)
+                        RIDFLD(INVCTL-RECORD-KEY)
+                        UPDATE
+                        RESP(WS-RESP)
+                        RESP2(WS-RESP2)
+               END-EXEC
+               EVALUATE WS-RESP
+                   WHEN DFHRESP(NORMAL)
+                       MOVE 'Y' TO WS-READ-SWITCH
+                   WHEN DFHRESP(NOTFND)
+                       MOVE '04' TO WS-REQUEST-STATUS
+                       MOVE WS-MAX-RETRIES TO WS-RETRY-COUNT
+                   WHEN DFHRESP(ENQBUSY)
+                       CONTINUE
+                   WHEN DFHRESP(LOCKED)
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE '12' TO WS-REQUEST-STATUS
+                       MOVE WS-MAX-RETRIES TO WS-RETRY-COUNT
+               END-EVALUATE
+           END-PERFORM.
+      *
+           IF NOT WS-READ-OK AND WS-REQUEST-OK
+               MOVE '08' TO WS-REQUEST-STATUS
+           END-IF.
+      *
+       3000-WRITE-CORRECTION-AUDIT-LOG.
+      *
+           MOVE INVCTL-DIVISION-CODE        TO INVAUD-DIVISION-CODE.
+           MOVE INVCTL-FISCAL-YEAR          TO INVAUD-FISCAL-YEAR.
+           MOVE WS-OLD-NEXT-INVOICE-NUMBER  TO INVAUD-INVOICE-NUMBER.
+           MOVE INVCTL-NEXT-INVOICE-NUMBER  TO INVAUD-BLOCK-END-NUMBER.
+           MOVE EIBDATE                     TO INVAUD-EIBDATE.
+           MOVE EIBTIME                     TO INVAUD-EIBTIME.
+           MOVE EIBTRMID                    TO INVAUD-TERMINAL-ID.
+           SET INVAUD-ACTION-CORRECTED      TO TRUE.
+           MOVE OPIDI                       TO INVAUD-OPERATOR-ID.
+           MOVE RSNTXTI                     TO INVAUD-REASON-TEXT.
+      *
+           EXEC CICS
+               WRITE FILE('INVAUD38')
+                     FROM(INVAUD-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '12' TO WS-REQUEST-STATUS
+           END-IF.
+      *
+       4000-SEND-MAP-REFRESH.
+      *
+           MOVE INVSCR-DIVISION-CODE TO DIVCDO.
+      *
+           IF CTL-OPEN = 'Y'
+               EXEC CICS
+                   SET FILE('CTLG38') CLOSED
+               END-EXEC
+               MOVE 'N' TO CTL-OPEN
+           END-IF.
+      *
+           EVALUATE WS-REQUEST-STATUS
+               WHEN '00'
+                   MOVE 'REQUEST COMPLETE' TO MSGO
+               WHEN '04'
+                   MOVE 'DIVISION NOT FOUND ON CTLG38' TO MSGO
+               WHEN '08'
+                   MOVE 'CONTROL RECORD BUSY, PLEASE RETRY' TO MSGO
+               WHEN '12'
+                   MOVE 'CTLG38 FILE ERROR, NOTIFY SUPPORT' TO MSGO
+               WHEN '16'
+                   MOVE 'ACTION MUST BE I (INQUIRE) OR C (CORRECT)'
+                        TO MSGO
+               WHEN '20'
+                   MOVE 'DIVISION CODE IS REQUIRED' TO MSGO
+               WHEN '24'
+                   MOVE 'OPERATOR ID IS REQUIRED' TO MSGO
+               WHEN '28'
+                   MOVE 'REASON IS REQUIRED FOR A CORRECTION' TO MSGO
+               WHEN '32'
+                   MOVE 'NEXT INVOICE NUMBER CANNOT MOVE BACKWARD'
+                        TO MSGO
+               WHEN '36'
+                   MOVE 'NEXT INVOICE NUMBER IS REQUIRED' TO MSGO
+               WHEN '40'
+                   MOVE 'NEXT INVOICE NUMBER MUST BE NUMERIC' TO MSGO
+               WHEN OTHER
+                   MOVE 'REQUEST REJECTED' TO MSGO
+           END-EVALUATE.
+      *
+           EXEC CICS
+               SEND MAP('MAPG38')
+                    MAPSET('MAPG38S')
+                    FROM(MAPG38O)
+                    DATAONLY
+               END-EXEC.
+      *
+       9000-SEND-GOODBYE.
+      *
+           MOVE LOW-VALUES TO MAPG38O.
+           MOVE 'CTLING38 SESSION ENDED' TO MSGO.
+           EXEC CICS
+               SEND TEXT
+                    FROM(MSGO)
+                    LENGTH(79)
+                    ERASE
+                    FREEKB
+           END-EXEC.
