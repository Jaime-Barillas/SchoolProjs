@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  RCVING38.
+      *
+      *****************************************************************
+      *    CTLG38 DISASTER RECOVERY / REBUILD PROGRAM.                *
+      *                                                                *
+      *    RECOVERY PROCEDURE (RUN FROM THE OPERATIONS RUNBOOK):       *
+      *      1. CONFIRM CTLG38 IS DAMAGED/UNUSABLE AND TAKE THE        *
+      *         GETING38/BLKING38/VOIDING38 TRANSACTIONS OUT OF        *
+      *         SERVICE (CEMT SET TRAN(....) DISABLED).                *
+      *      2. DEFINE A FRESH CTLG38 CLUSTER (IDCAMS DEFINE CLUSTER)  *
+      *         IF THE ORIGINAL DATA SET IS UNRECOVERABLE.             *
+      *      3. RUN THIS PROGRAM. IT READS THE LATEST INVCKPT38        *
+      *         CHECKPOINT (WRITTEN BY BCKING38) TO ESTABLISH A        *
+      *         BASELINE NEXT-INVOICE-NUMBER PER DIVISION, THEN READS  *
+      *         THE INVAUD38 AUDIT TRAIL TO CATCH UP ANY NUMBERS       *
+      *         ISSUED AFTER THAT CHECKPOINT WAS TAKEN, AND WRITES A   *
+      *         REBUILT CTLG38 RECORD PER DIVISION USING THE HIGHER    *
+      *         OF THE TWO.                                            *
+      *      4. REVIEW THE RCVRPT38 REPORT THIS PROGRAM PRODUCES,      *
+      *         CONFIRM THE REBUILT NUMBERS LOOK RIGHT, THEN RE-ENABLE *
+      *         THE TRANSACTIONS.                                      *
+      *    NOTE - THIS CANNOT RECOVER NUMBERS ISSUED AFTER THE LAST    *
+      *    INVAUD38 RECORD WAS WRITTEN (I.E. IF INVAUD38 ITSELF WAS    *
+      *    LOST IN THE SAME INCIDENT, THE REBUILD IS ONLY AS CURRENT   *
+      *    AS THE LAST CHECKPOINT).                                    *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT INVCKPT-FILE ASSIGN TO INVCKPT38
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT INVAUD-FILE  ASSIGN TO INVAUD38
+               ORGANIZATION IS SEQUENTIAL.
+      *
+           SELECT INVCTL-FILE  ASSIGN TO CTLG38
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INVCTL-RECORD-KEY.
+      *
+           SELECT RECOVER-RPT  ASSIGN TO RCVRPT38
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  INVCKPT-FILE.
+      *
+       COPY INVCKPT.
+      *
+       FD  INVAUD-FILE.
+      *
+       COPY INVAUD.
+      *
+       FD  INVCTL-FILE.
+      *
+       COPY INVCTL.
+      *
+       FD  RECOVER-RPT.
+      *
+       01  RECOVER-RPT-LINE            PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  WS-EOF-SWITCH               PIC X     VALUE 'N'.
+           88  WS-EOF                  VALUE 'Y'.
+      *
+       01  WS-DIV-TABLE.
+           05  WS-DIV-ENTRY OCCURS 100 TIMES INDEXED BY WS-DIV-IDX.
+               10  WS-DIV-PRESENT      PIC X     VALUE 'N'.
+                   88  WS-DIV-IS-PRESENT VALUE 'Y'.
+               10  WS-DIV-NEXT-NUMBER  PIC 9(07) VALUE ZERO.
+               10  WS-DIV-RANGE-START  PIC 9(06) VALUE ZERO.
+               10  WS-DIV-FISCAL-YEAR  PIC 9(04) VALUE ZERO.
+      *
+       01  WS-SUBSCRIPT                PIC 9(04).
+       01  WS-CANDIDATE-NEXT-NUMBER    PIC 9(07).
+       01  WS-LAST-NUMBER-IN-RECORD    PIC 9(06).
+      *
+       01  WS-RPT-LINE.
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  WS-RPT-TEXT             PIC X(70) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-MAIN-CONTROL.
+      *
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-LOAD-CHECKPOINT.
+           PERFORM 3000-APPLY-AUDIT-TRAIL.
+           PERFORM 4000-REBUILD-CTLG38.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+      *
+       1000-INITIALIZE.
+      *
+           OPEN OUTPUT RECOVER-RPT.
+           MOVE 'CTLG38 DISASTER RECOVERY REBUILD REPORT'
+                TO WS-RPT-TEXT.
+           WRITE RECOVER-RPT-LINE FROM WS-RPT-LINE.
+      *
+       2000-LOAD-CHECKPOINT.
+      *
+           OPEN INPUT INVCKPT-FILE.
+           READ INVCKPT-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-EOF
+               SET WS-DIV-IDX TO INVCKPT-DIVISION-CODE
+               SET WS-DIV-IDX UP BY 1
+               SET WS-DIV-IS-PRESENT(WS-DIV-IDX) TO TRUE
+               MOVE INVCKPT-NEXT-INVOICE-NUMBER
+                    TO WS-DIV-NEXT-NUMBER(WS-DIV-IDX)
+               MOVE INVCKPT-RANGE-START
+                    TO WS-DIV-RANGE-START(WS-DIV-IDX)
+               MOVE INVCKPT-FISCAL-YEAR
+                    TO WS-DIV-FISCAL-YEAR(WS-DIV-IDX)
+               READ INVCKPT-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE INVCKPT-FILE.
+      *
+       3000-APPLY-AUDIT-TRAIL.
+      *
+      *    INVAUD38 IS THE NATURAL APPEND ORDER OF THE ONLINE
+      *    TRANSACTIONS, SO FOR A GIVEN DIVISION THE FISCAL YEAR ON
+      *    ITS RECORDS NEVER DECREASES AS THE FILE IS READ FORWARD.
+      *    A ROLLOVER TO A NEW FISCAL YEAR (WHETHER SEEN AS AN
+      *    EXPLICIT INVAUD-ACTION-ROLLOVER MARKER OR JUST THE FIRST
+      *    RECORD CARRYING THE NEW YEAR) RESETS THE DIVISION'S
+      *    CANDIDATE NEXT NUMBER SO A PRIOR YEAR'S HIGHER NUMBERS
+      *    CANNOT BE CARRIED FORWARD INTO THE CURRENT YEAR.
+      *
+           MOVE 'N' TO WS-EOF-SWITCH.
+           OPEN INPUT INVAUD-FILE.
+           READ INVAUD-FILE
+               AT END SET WS-EOF TO TRUE
+           END-READ.
+           PERFORM UNTIL WS-EOF
+               SET WS-DIV-IDX TO INVAUD-DIVISION-CODE
+               SET WS-DIV-IDX UP BY 1
+               IF NOT WS-DIV-IS-PRESENT(WS-DIV-IDX)
+                   SET WS-DIV-IS-PRESENT(WS-DIV-IDX) TO TRUE
+                   MOVE 1 TO WS-DIV-RANGE-START(WS-DIV-IDX)
+                   MOVE INVAUD-FISCAL-YEAR
+                        TO WS-DIV-FISCAL-YEAR(WS-DIV-IDX)
+               END-IF
+               IF INVAUD-FISCAL-YEAR > WS-DIV-FISCAL-YEAR(WS-DIV-IDX)
+                   MOVE INVAUD-FISCAL-YEAR
+                        TO WS-DIV-FISCAL-YEAR(WS-DIV-IDX)
+                   MOVE ZERO TO WS-DIV-NEXT-NUMBER(WS-DIV-IDX)
+                   MOVE 1    TO WS-DIV-RANGE-START(WS-DIV-IDX)
+               END-IF
+               IF INVAUD-ACTION-ROLLOVER
+                   MOVE INVAUD-INVOICE-NUMBER
+                        TO WS-DIV-RANGE-START(WS-DIV-IDX)
+                   MOVE INVAUD-INVOICE-NUMBER
+                        TO WS-DIV-NEXT-NUMBER(WS-DIV-IDX)
+               ELSE
+                   IF INVAUD-FISCAL-YEAR =
+                      WS-DIV-FISCAL-YEAR(WS-DIV-IDX)
+                       PERFORM 3010-APPLY-ISSUANCE-CANDIDATE
+                   END-IF
+               END-IF
+               READ INVAUD-FILE
+                   AT END SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE INVAUD-FILE.
+      *
+       3010-APPLY-ISSUANCE-CANDIDATE.
+      *
+           IF INVAUD-ACTION-CORRECTED
+               MOVE INVAUD-BLOCK-END-NUMBER
+                    TO WS-CANDIDATE-NEXT-NUMBER
+           ELSE
+               IF INVAUD-BLOCK-END-NUMBER > INVAUD-INVOICE-NUMBER
+                   MOVE INVAUD-BLOCK-END-NUMBER
+                        TO WS-LAST-NUMBER-IN-RECORD
+               ELSE
+                   MOVE INVAUD-INVOICE-NUMBER
+                        TO WS-LAST-NUMBER-IN-RECORD
+               END-IF
+               COMPUTE WS-CANDIDATE-NEXT-NUMBER =
+                   WS-LAST-NUMBER-IN-RECORD + 1
+           END-IF.
+           IF WS-CANDIDATE-NEXT-NUMBER >
+              WS-DIV-NEXT-NUMBER(WS-DIV-IDX)
+               MOVE WS-CANDIDATE-NEXT-NUMBER
+                    TO WS-DIV-NEXT-NUMBER(WS-DIV-IDX)
+           END-IF.
+      *
+       4000-REBUILD-CTLG38.
+      *
+           OPEN OUTPUT INVCTL-FILE.
+      *
+           PERFORM VARYING WS-DIV-IDX FROM 1 BY 1
+               UNTIL WS-DIV-IDX > 100
+               IF WS-DIV-IS-PRESENT(WS-DIV-IDX)
+                   SET WS-SUBSCRIPT TO WS-DIV-IDX
+                   COMPUTE INVCTL-DIVISION-CODE = WS-SUBSCRIPT - 1
+                   IF WS-DIV-NEXT-NUMBER(WS-DIV-IDX) > 999999
+                       MOVE 999999 TO INVCTL-NEXT-INVOICE-NUMBER
+                       MOVE SPACES TO WS-RPT-TEXT
+                       STRING '*** OVERFLOW *** DIVISION '
+                              INVCTL-DIVISION-CODE
+                              ' REBUILT NEXT-INVOICE-NUMBER '
+                              WS-DIV-NEXT-NUMBER(WS-DIV-IDX)
+                              ' EXCEEDS 6 DIGITS - CAPPED, RUN'
+                              ' YEAR-END ROLLOVER MANUALLY'
+                              DELIMITED BY SIZE INTO WS-RPT-TEXT
+                       WRITE RECOVER-RPT-LINE FROM WS-RPT-LINE
+                   ELSE
+                       MOVE WS-DIV-NEXT-NUMBER(WS-DIV-IDX)
+                            TO INVCTL-NEXT-INVOICE-NUMBER
+                   END-IF
+                   MOVE WS-DIV-RANGE-START(WS-DIV-IDX)
+                        TO INVCTL-RANGE-START
+                   MOVE WS-DIV-FISCAL-YEAR(WS-DIV-IDX)
+                        TO INVCTL-FISCAL-YEAR
+                   WRITE INVCTL-RECORD
+                   MOVE SPACES TO WS-RPT-TEXT
+                   STRING 'REBUILT DIVISION ' INVCTL-DIVISION-CODE
+                          ' NEXT-INVOICE-NUMBER '
+                          INVCTL-NEXT-INVOICE-NUMBER
+                          DELIMITED BY SIZE INTO WS-RPT-TEXT
+                   WRITE RECOVER-RPT-LINE FROM WS-RPT-LINE
+               END-IF
+           END-PERFORM.
+      *
+           CLOSE INVCTL-FILE.
+      *
+       9000-TERMINATE.
+      *
+           CLOSE RECOVER-RPT.
