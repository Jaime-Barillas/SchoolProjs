@@ -0,0 +1,56 @@
+***************************************************************
+*    MAPG38 - ONLINE MAINTENANCE/INQUIRY MAP FOR CTLG38.       *
+*    USED BY TRANSACTION CTLG (PROGRAM CTLING38) TO INQUIRE    *
+*    AND CORRECT INVCTL-NEXT-INVOICE-NUMBER BY DIVISION.       *
+***************************************************************
+MAPG38S  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=(FREEKB,FRSET)
+*
+MAPG38   DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+         DFHMDF POS=(01,01),LENGTH=40,ATTRB=(PROT,BRT),                X
+               INITIAL='CTLING38 - INVOICE CONTROL MAINTENANCE'
+         DFHMDF POS=(01,60),LENGTH=08,ATTRB=(PROT),                    X
+               INITIAL='CTLG38'
+*
+         DFHMDF POS=(03,01),LENGTH=16,ATTRB=(PROT),                    X
+               INITIAL='DIVISION CODE..'
+DIVCD    DFHMDF POS=(03,20),LENGTH=02,ATTRB=(UNPROT,NUM,IC)
+*
+         DFHMDF POS=(04,01),LENGTH=16,ATTRB=(PROT),                    X
+               INITIAL='ACTION (I/C)...'
+ACTN     DFHMDF POS=(04,20),LENGTH=01,ATTRB=(UNPROT)
+*
+         DFHMDF POS=(06,01),LENGTH=20,ATTRB=(PROT),                    X
+               INITIAL='NEXT INVOICE NUMBER.'
+NXTNO    DFHMDF POS=(06,25),LENGTH=06,ATTRB=(UNPROT,NUM)
+*
+         DFHMDF POS=(07,01),LENGTH=20,ATTRB=(PROT),                    X
+               INITIAL='RANGE START.........'
+RNGST    DFHMDF POS=(07,25),LENGTH=06,ATTRB=(PROT)
+*
+         DFHMDF POS=(08,01),LENGTH=20,ATTRB=(PROT),                    X
+               INITIAL='FISCAL YEAR.........'
+FSCYR    DFHMDF POS=(08,25),LENGTH=04,ATTRB=(PROT)
+*
+         DFHMDF POS=(10,01),LENGTH=16,ATTRB=(PROT),                    X
+               INITIAL='OPERATOR ID....'
+OPID     DFHMDF POS=(10,20),LENGTH=08,ATTRB=(UNPROT)
+*
+         DFHMDF POS=(11,01),LENGTH=16,ATTRB=(PROT),                    X
+               INITIAL='REASON (CORRECT)'
+RSNTXT   DFHMDF POS=(11,20),LENGTH=40,ATTRB=(UNPROT)
+*
+MSG      DFHMDF POS=(22,01),LENGTH=79,ATTRB=(PROT,BRT)
+*
+         DFHMDF POS=(24,01),LENGTH=79,ATTRB=(PROT),                    X
+               INITIAL='PF3=EXIT  ENTER=PROCESS'
+*
+         DFHMSD TYPE=FINAL
+         END
