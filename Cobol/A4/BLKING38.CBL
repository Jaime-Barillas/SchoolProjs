@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  BLKING38.
+      *
+      *****************************************************************
+      *    BLOCK-RESERVATION VARIANT OF GETING38.                     *
+      *    RESERVES INVBLK-QUANTITY CONTIGUOUS INVOICE NUMBERS IN A    *
+      *    SINGLE READ UPDATE/REWRITE AGAINST CTLG38 AND HANDS THE     *
+      *    WHOLE RANGE BACK, SO A MONTH-END BATCH BILLING RUN CAN      *
+      *    ASSIGN NUMBERS LOCALLY INSTEAD OF CALLING GETING38 ONCE     *
+      *    PER INVOICE. INTENDED TO BE EXEC CICS LINKed ONCE PER       *
+      *    BATCH RUN (OR PER CHUNK) BY THE BATCH JOB'S DRIVER.         *
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 FILE-STATUS-INFO.
+           05 CTL-OPEN           PIC X VALUE 'N'.
+           05 CTL-OPEN-STATUS    PIC S9(8) COMP.
+           05 CTL-ENABLE-STATUS  PIC S9(8) COMP.
+      *
+       01 WS-RESP                PIC S9(8) COMP.
+       01 WS-RESP2               PIC S9(8) COMP.
+      *
+       01 WS-READ-SWITCH         PIC X     VALUE 'N'.
+           88  WS-READ-OK        VALUE 'Y'.
+       01 WS-RETRY-COUNT         PIC 9(02) VALUE ZERO.
+       01 WS-MAX-RETRIES         PIC 9(02) VALUE 3.
+      *
+       COPY INVCTL.
+      *
+       COPY INVAUD.
+      *
+       LINKAGE SECTION.
+      *
+       COPY INVBLK REPLACING INVBLK-AREA BY DFHCOMMAREA.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-RESERVE-INVOICE-BLOCK.
+      *
+           MOVE '00' TO INVBLK-STATUS.
+           MOVE INVBLK-DIVISION-CODE TO INVCTL-DIVISION-CODE.
+      *
+           IF INVBLK-QUANTITY = ZERO
+               MOVE '16' TO INVBLK-STATUS
+           END-IF.
+      *
+           IF INVBLK-SUCCESS
+               EXEC CICS
+                   INQUIRE FILE('CTLG38')
+                       OPENSTATUS(CTL-OPEN-STATUS)
+                       ENABLESTATUS(CTL-ENABLE-STATUS)
+                       RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE '12' TO INVBLK-STATUS
+               ELSE
+                   IF CTL-OPEN-STATUS = DFHVALUE(CLOSED)
+                       EXEC CICS
+                           SET FILE('CTLG38') OPEN
+                               RESP(WS-RESP)
+                       END-EXEC
+                       IF WS-RESP = DFHRESP(NORMAL)
+                           MOVE 'Y' TO CTL-OPEN
+                       ELSE
+                           MOVE '12' TO INVBLK-STATUS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           IF INVBLK-SUCCESS
+               PERFORM 0200-READ-UPDATE-WITH-RETRY
+           END-IF.
+      *
+           IF INVBLK-SUCCESS
+               IF INVCTL-NEXT-INVOICE-NUMBER + INVBLK-QUANTITY - 1
+                  > 999999
+                   MOVE '20' TO INVBLK-STATUS
+               END-IF
+           END-IF.
+      *
+           IF INVBLK-SUCCESS
+               MOVE INVCTL-NEXT-INVOICE-NUMBER TO INVBLK-RANGE-START
+               COMPUTE INVBLK-RANGE-END =
+                   INVCTL-NEXT-INVOICE-NUMBER + INVBLK-QUANTITY - 1
+               COMPUTE INVCTL-NEXT-INVOICE-NUMBER =
+                   INVCTL-NEXT-INVOICE-NUMBER + INVBLK-QUANTITY
+               EXEC CICS
+                   REWRITE FILE('CTLG38')
+                           FROM(INVCTL-RECORD)
+                           RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE '12' TO INVBLK-STATUS
+               ELSE
+                   PERFORM 0100-WRITE-AUDIT-LOG
+                   IF NOT INVBLK-SUCCESS
+      *
+      *    CTLG38 ALREADY ADVANCED BY THE FULL BLOCK QUANTITY BEFORE
+      *    THE AUDIT LOG WRITE FAILED. BACK OUT SO THE RESERVED
+      *    RANGE IS NOT COMMITTED WITHOUT A MATCHING AUDIT ENTRY.
+      *
+                       EXEC CICS
+                           SYNCPOINT ROLLBACK
+                       END-EXEC
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           IF CTL-OPEN = 'Y'
+               EXEC CICS
+                   SET FILE('CTLG38') CLOSED
+               END-EXEC
+               MOVE 'N' TO CTL-OPEN
+           END-IF.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.
+      *
+       0100-WRITE-AUDIT-LOG.
+      *
+           MOVE INVBLK-DIVISION-CODE  TO INVAUD-DIVISION-CODE.
+           MOVE INVCTL-FISCAL-YEAR    TO INVAUD-FISCAL-YEAR.
+           MOVE INVBLK-RANGE-START    TO INVAUD-INVOICE-NUMBER.
+           MOVE INVBLK-RANGE-END      TO INVAUD-BLOCK-END-NUMBER.
+           MOVE EIBDATE           TO INVAUD-EIBDATE.
+           MOVE EIBTIME           TO INVAUD-EIBTIME.
+           MOVE EIBTRMID          TO INVAUD-TERMINAL-ID.
+           SET INVAUD-ACTION-ISSUED TO TRUE.
+           MOVE SPACES            TO INVAUD-OPERATOR-ID.
+           MOVE SPACES            TO INVAUD-REASON-TEXT.
+      *
+           EXEC CICS
+               WRITE FILE('INVAUD38')
+                     FROM(INVAUD-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '12' TO INVBLK-STATUS
+           END-IF.
+      *
+       0200-READ-UPDATE-WITH-RETRY.
+      *
+           MOVE ZERO TO WS-RETRY-COUNT.
+           MOVE 'N'  TO WS-READ-SWITCH.
+      *
+           PERFORM UNTIL WS-READ-OK OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               EXEC CICS
+                   READ FILE('CTLG38')
+                        INTO(INVCTL-RECORD)
+                        RIDFLD(INVCTL-RECORD-KEY)
+                        UPDATE
+                        RESP(WS-RESP)
+                        RESP2(WS-RESP2)
+               END-EXEC
+               EVALUATE WS-RESP
+                   WHEN DFHRESP(NORMAL)
+                       MOVE 'Y' TO WS-READ-SWITCH
+                   WHEN DFHRESP(NOTFND)
+                       MOVE '04' TO INVBLK-STATUS
+                       MOVE WS-MAX-RETRIES TO WS-RETRY-COUNT
+                   WHEN DFHRESP(ENQBUSY)
+                       CONTINUE
+                   WHEN DFHRESP(LOCKED)
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE '12' TO INVBLK-STATUS
+                       MOVE WS-MAX-RETRIES TO WS-RETRY-COUNT
+               END-EVALUATE
+           END-PERFORM.
+      *
+           IF NOT WS-READ-OK AND INVBLK-SUCCESS
+               MOVE '08' TO INVBLK-STATUS
+           END-IF.
