@@ -12,43 +12,94 @@
            05 CTL-OPEN           PIC X VALUE 'N'.
            05 CTL-OPEN-STATUS    PIC S9(8) COMP.
            05 CTL-ENABLE-STATUS  PIC S9(8) COMP.
+      *
+       01 WS-RESP                PIC S9(8) COMP.
+       01 WS-RESP2               PIC S9(8) COMP.
+      *
+       01 WS-READ-SWITCH         PIC X     VALUE 'N'.
+           88  WS-READ-OK        VALUE 'Y'.
+       01 WS-RETRY-COUNT         PIC 9(02) VALUE ZERO.
+       01 WS-MAX-RETRIES         PIC 9(02) VALUE 3.
       *
        COPY INVCTL.
+      *
+       COPY INVAUD.
+      *
+       COPY INVMAST.
+      *
+       COPY INVPUB.
       *
        LINKAGE SECTION.
       *
-       01  DFHCOMMAREA   PIC 9(06).
+       COPY INVCOMM REPLACING INVCOMM-AREA BY DFHCOMMAREA.
       *
        PROCEDURE DIVISION.
       *
        0000-GET-INVOICE-NUMBER.
       *
-           MOVE ZERO TO INVCTL-RECORD-KEY.
+           MOVE '00' TO INVCOMM-STATUS.
+           MOVE INVCOMM-DIVISION-CODE TO INVCTL-DIVISION-CODE.
       *
            EXEC CICS
                INQUIRE FILE('CTLG38')
                    OPENSTATUS(CTL-OPEN-STATUS)
                    ENABLESTATUS(CTL-ENABLE-STATUS)
+                   RESP(WS-RESP)
            END-EXEC.
-           IF CTL-OPEN-STATUS = DFHVALUE(CLOSED)
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '12' TO INVCOMM-STATUS
+           ELSE
+               IF CTL-OPEN-STATUS = DFHVALUE(CLOSED)
+                   EXEC CICS
+                       SET FILE('CTLG38') OPEN
+                           RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       MOVE 'Y' TO CTL-OPEN
+                   ELSE
+                       MOVE '12' TO INVCOMM-STATUS
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           IF INVCOMM-SUCCESS
+               PERFORM 0200-READ-UPDATE-WITH-RETRY
+           END-IF.
+      *
+           IF INVCOMM-SUCCESS
+               MOVE INVCTL-NEXT-INVOICE-NUMBER
+                    TO INVCOMM-INVOICE-NUMBER
+               ADD 1 TO INVCTL-NEXT-INVOICE-NUMBER
                EXEC CICS
-                   SET FILE('CTLG38') OPEN
+                   REWRITE FILE('CTLG38')
+                           FROM(INVCTL-RECORD)
+                           RESP(WS-RESP)
                END-EXEC
-               MOVE 'Y' TO CTL-OPEN
-           END-IF.
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE '12' TO INVCOMM-STATUS
+               ELSE
+                   PERFORM 0100-WRITE-AUDIT-LOG
+                   IF INVCOMM-SUCCESS
+                       PERFORM 0150-WRITE-INVOICE-MASTER
+                   END-IF
+                   IF INVCOMM-SUCCESS
+                       PERFORM 0175-PUBLISH-TO-QUEUE
+                   END-IF
+                   IF NOT INVCOMM-SUCCESS
       *
-           EXEC CICS
-               READ FILE('CTLG38')
-                    INTO(INVCTL-RECORD)
-                    RIDFLD(INVCTL-RECORD-KEY)
-                    UPDATE
-           END-EXEC.
-           MOVE INVCTL-NEXT-INVOICE-NUMBER TO DFHCOMMAREA.
-           ADD 1 TO INVCTL-NEXT-INVOICE-NUMBER.
-           EXEC CICS
-               REWRITE FILE('CTLG38')
-                       FROM(INVCTL-RECORD)
-           END-EXEC.
+      *    THE CTLG38 COUNTER ALREADY ADVANCED (AND POSSIBLY THE
+      *    AUDIT LOG/MASTER/QUEUE WRITES TOO) BEFORE THIS STEP
+      *    FAILED. BACK OUT THE WHOLE UNIT OF WORK RATHER THAN
+      *    LEAVE THE COUNTER COMMITTED WITH NO MATCHING RECORD -
+      *    THAT IS THE "NUMBER ISSUED BUT UNTRACKED" EXPOSURE THIS
+      *    TRANSACTION EXISTS TO PREVENT.
+      *
+                       EXEC CICS
+                           SYNCPOINT ROLLBACK
+                       END-EXEC
+                   END-IF
+               END-IF
+           END-IF.
       *
            IF CTL-OPEN = 'Y'
                EXEC CICS
@@ -60,3 +111,96 @@
            EXEC CICS
                RETURN
            END-EXEC.
+      *
+       0100-WRITE-AUDIT-LOG.
+      *
+           MOVE INVCOMM-DIVISION-CODE  TO INVAUD-DIVISION-CODE.
+           MOVE INVCTL-FISCAL-YEAR     TO INVAUD-FISCAL-YEAR.
+           MOVE INVCOMM-INVOICE-NUMBER TO INVAUD-INVOICE-NUMBER.
+           MOVE INVCOMM-INVOICE-NUMBER TO INVAUD-BLOCK-END-NUMBER.
+           MOVE EIBDATE           TO INVAUD-EIBDATE.
+           MOVE EIBTIME           TO INVAUD-EIBTIME.
+           MOVE EIBTRMID          TO INVAUD-TERMINAL-ID.
+           SET INVAUD-ACTION-ISSUED TO TRUE.
+           MOVE SPACES            TO INVAUD-OPERATOR-ID.
+           MOVE SPACES            TO INVAUD-REASON-TEXT.
+      *
+           EXEC CICS
+               WRITE FILE('INVAUD38')
+                     FROM(INVAUD-RECORD)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '12' TO INVCOMM-STATUS
+           END-IF.
+      *
+       0150-WRITE-INVOICE-MASTER.
+      *
+           MOVE INVCOMM-DIVISION-CODE  TO INVMAST-DIVISION-CODE.
+           MOVE INVCOMM-INVOICE-NUMBER TO INVMAST-INVOICE-NUMBER.
+           MOVE EIBDATE                TO INVMAST-ISSUE-DATE.
+           MOVE EIBTIME                TO INVMAST-ISSUE-TIME.
+           SET INVMAST-OPEN            TO TRUE.
+      *
+           EXEC CICS
+               WRITE FILE('INVMST38')
+                     FROM(INVMAST-RECORD)
+                     RIDFLD(INVMAST-KEY)
+                     RESP(WS-RESP)
+           END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '12' TO INVCOMM-STATUS
+           END-IF.
+      *
+       0175-PUBLISH-TO-QUEUE.
+      *
+           MOVE INVCOMM-DIVISION-CODE  TO INVPUB-DIVISION-CODE.
+           MOVE INVCOMM-INVOICE-NUMBER TO INVPUB-INVOICE-NUMBER.
+           MOVE EIBDATE                TO INVPUB-EIBDATE.
+           MOVE EIBTIME                TO INVPUB-EIBTIME.
+      *
+           EXEC CICS
+               WRITEQ TD QUEUE('INVPUB')
+                          FROM(INVPUB-RECORD)
+                          LENGTH(LENGTH OF INVPUB-RECORD)
+                          RESP(WS-RESP)
+           END-EXEC.
+      *
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE '16' TO INVCOMM-STATUS
+           END-IF.
+      *
+       0200-READ-UPDATE-WITH-RETRY.
+      *
+           MOVE ZERO TO WS-RETRY-COUNT.
+           MOVE 'N'  TO WS-READ-SWITCH.
+      *
+           PERFORM UNTIL WS-READ-OK OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               EXEC CICS
+                   READ FILE('CTLG38')
+                        INTO(INVCTL-RECORD)
+                        RIDFLD(INVCTL-RECORD-KEY)
+                        UPDATE
+                        RESP(WS-RESP)
+                        RESP2(WS-RESP2)
+               END-EXEC
+               EVALUATE WS-RESP
+                   WHEN DFHRESP(NORMAL)
+                       MOVE 'Y' TO WS-READ-SWITCH
+                   WHEN DFHRESP(NOTFND)
+                       MOVE '04' TO INVCOMM-STATUS
+                       MOVE WS-MAX-RETRIES TO WS-RETRY-COUNT
+                   WHEN DFHRESP(ENQBUSY)
+                       CONTINUE
+                   WHEN DFHRESP(LOCKED)
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE '12' TO INVCOMM-STATUS
+                       MOVE WS-MAX-RETRIES TO WS-RETRY-COUNT
+               END-EVALUATE
+           END-PERFORM.
+      *
+           IF NOT WS-READ-OK AND INVCOMM-SUCCESS
+               MOVE '08' TO INVCOMM-STATUS
+           END-IF.
